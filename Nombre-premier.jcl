@@ -0,0 +1,103 @@
+//NBRPREM  JOB (ACCTNO),'VERIF PREMIER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Lance NombrePremier en mode lot (fichier) sans intervention
+//* a l'ecran : les reponses aux deux ACCEPT du programme (mode
+//* et identifiant operateur) sont fournies par SYSIN.
+//* Le fichier INTRFACE est l'interface a largeur fixe consommee
+//* par le systeme aval d'approbation des cles.
+//*-------------------------------------------------------------
+//*        STEP0 (re)defines the two VSAM clusters the program
+//*        now accesses by key (CACHEFL is a KSDS keyed on the
+//*        candidate number, CKPTFILE is an RRDS holding the
+//*        single checkpoint record). DEFINE CLUSTER fails with
+//*        a duplicate-name condition once the cluster already
+//*        exists from a prior run; SET MAXCC = 0 after each
+//*        DEFINE swallows that so the step is a no-op on every
+//*        run after the first, instead of DELETE-then-DEFINE
+//*        (which would destroy CKPTFILE's restart state).
+//*-------------------------------------------------------------
+//STEP0    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.NBRPREM.CACHE)   -
+      INDEXED                                -
+      KEYS(9 0)                              -
+      RECORDSIZE(122 122)                    -
+      CYLINDERS(5 5)                         -
+      SHAREOPTIONS(2 3))                     -
+    DATA  (NAME(PROD.NBRPREM.CACHE.DATA))    -
+    INDEX (NAME(PROD.NBRPREM.CACHE.INDEX))
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.NBRPREM.CKPT)    -
+      NUMBERED                               -
+      RECORDSIZE(49 49)                      -
+      TRACKS(1 1)                            -
+      SHAREOPTIONS(2 3))                     -
+    DATA  (NAME(PROD.NBRPREM.CKPT.DATA))
+  SET MAXCC = 0
+//*        RAPPORT is this run's one-page summary (req007); it has
+//*        no cross-run state, so it is safe (and correct) to wipe
+//*        any stale report left over from an earlier run before
+//*        STEP1 allocates it fresh. "not found" from DELETE on the
+//*        very first run is swallowed the same way as above.
+  DELETE PROD.NBRPREM.RAPPORT
+  SET MAXCC = 0
+//STEP1    EXEC PGM=NBRPREM
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//CANDIN   DD DISP=SHR,DSN=PROD.NBRPREM.CANDIDATS
+//*        RESULTF/INTRFACE are allocated DISP=(MOD,CATLG,CATLG) so
+//*        a restart's OPEN EXTEND appends after the partial output
+//*        already written before the abend. On a brand-new batch
+//*        they start out empty because STEP3 (below) clears them
+//*        at the end of the previous run that completed fully -
+//*        DISP=MOD itself positions for OUTPUT the same way it
+//*        does for EXTEND on z/OS, so truncation has to happen
+//*        by clearing the dataset between runs, not by which
+//*        COBOL open mode the program issues.
+//RESULTF  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.NBRPREM.RESULTATS,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=160)
+//INTRFACE DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.NBRPREM.INTERFACE,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=120)
+//AUDITLOG DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.NBRPREM.AUDITLOG,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=150)
+//*        CKPTFILE/CACHEFL are VSAM clusters defined by STEP0;
+//*        DISP=SHR is correct for both - the program opens them
+//*        I-O itself and updates the single checkpoint record (or
+//*        adds/looks up cache entries) by key, so no EXCLUSIVE
+//*        DASD-level disposition is needed.
+//CKPTFILE DD DISP=SHR,DSN=PROD.NBRPREM.CKPT
+//RAPPORT  DD DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.NBRPREM.RAPPORT,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//CACHEFL  DD DISP=SHR,DSN=PROD.NBRPREM.CACHE
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+F
+BATCH01
+/*
+//*-------------------------------------------------------------
+//* STEP2 runs only when STEP1 ended normally (COND bypasses it
+//* unless STEP1's return code was 0), which means the candidate
+//* file was fully processed with no abend. It clears
+//* RESULTAT-FILE/INTERFACE-FILE so the NEXT scheduled run starts
+//* from an empty dataset instead of appending after a batch that
+//* already finished - if STEP1 abends instead, STEP2 is skipped
+//* and the partial output stays in place for the restart's
+//* OPEN EXTEND to continue.
+//*-------------------------------------------------------------
+//STEP2    EXEC PGM=IDCAMS,COND=(0,NE,STEP1)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.NBRPREM.RESULTATS
+  SET MAXCC = 0
+  DELETE PROD.NBRPREM.INTERFACE
+  SET MAXCC = 0
+/*
