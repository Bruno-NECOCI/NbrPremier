@@ -1,44 +1,612 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. NombrePremier.
        AUTHOR. Bruno.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANDIDAT-FILE ASSIGN TO CANDIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CANDIDAT.
+
+           SELECT RESULTAT-FILE ASSIGN TO RESULTF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RESULTAT.
+
+           SELECT JOURNAL-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
+
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RELKEY
+               FILE STATUS IS WS-STATUT-CKPT.
+
+           SELECT RAPPORT-FILE ASSIGN TO RAPPORT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RAPPORT.
+
+           SELECT CACHE-FILE ASSIGN TO CACHEFL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FD-CACHE-NUMERO
+               FILE STATUS IS WS-STATUT-CACHE.
+
+           SELECT INTERFACE-FILE ASSIGN TO INTRFACE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-INTERFACE.
+
       *--------------
        DATA DIVISION.
       *--------------
+       FILE SECTION.
+       FD  CANDIDAT-FILE.
+       01  FD-CANDIDAT        PIC X(9).
+
+       FD  RESULTAT-FILE.
+       01  FD-LIGNE-RESULTAT  PIC X(160).
+
+       FD  JOURNAL-FILE.
+       01  FD-LIGNE-JOURNAL   PIC X(150).
+
+       FD  CKPT-FILE.
+       01  FD-LIGNE-CKPT      PIC X(49).
+
+       FD  RAPPORT-FILE.
+       01  FD-LIGNE-RAPPORT   PIC X(100).
+
+       FD  CACHE-FILE.
+       01  FD-LIGNE-CACHE.
+           05  FD-CACHE-NUMERO    PIC 9(9).
+           05  FILLER             PIC X.
+           05  FD-CACHE-VERDICT   PIC X.
+           05  FILLER             PIC X.
+           05  FD-CACHE-FACT-MIN  PIC 9(9).
+           05  FILLER             PIC X.
+           05  FD-CACHE-FACTEURS  PIC X(100).
+
+       FD  INTERFACE-FILE.
+       01  FD-LIGNE-INTERFACE PIC X(120).
+
        WORKING-STORAGE SECTION.
-       01  N              PIC 9(3) VALUE ZERO.
-       01  ENT            PIC 9(3) VALUE ZERO.
-       01  RESTE          PIC 9(3) VALUE ZERO.
-       01  RESULTAT       PIC 9(3) VALUE ZERO.
-       
+       01  N              PIC 9(9) VALUE ZERO.
+       01  ENT            PIC 9(9) VALUE ZERO.
+       01  RESTE          PIC 9(9) VALUE ZERO.
+       01  RESULTAT       PIC 9(9) VALUE ZERO.
+
+       01  WS-MODE            PIC X VALUE 'I'.
+           88  WS-MODE-LOT        VALUE 'F'.
+           88  WS-MODE-INTERACTIF VALUE 'I'.
+
+       01  WS-PREMIER-FLAG    PIC X VALUE 'O'.
+           88  WS-EST-PREMIER     VALUE 'O'.
+           88  WS-EST-COMPOSE     VALUE 'N'.
+
+       01  WS-N-INVALIDE      PIC X VALUE 'N'.
+           88  WS-N-EST-INVALIDE  VALUE 'O'.
+
+       01  WS-MESSAGE         PIC X(160) VALUE SPACES.
+
+       01  WS-FIN-FICHIER     PIC X VALUE 'N'.
+           88  WS-FIN-CANDIDATS   VALUE 'O'.
+
+       01  WS-NB-FACTEURS     PIC 9(2) VALUE ZERO.
+       01  WS-FACTEURS-TABLE.
+           05  WS-FACTEUR     PIC 9(9) OCCURS 30 TIMES.
+       01  WS-N-RESTANT       PIC 9(9) VALUE ZERO.
+       01  WS-FACTEUR-CAND    PIC 9(9) VALUE ZERO.
+       01  WS-QUOTIENT-FACT   PIC 9(9) VALUE ZERO.
+       01  WS-RESTE-FACT      PIC 9(9) VALUE ZERO.
+       01  WS-FACTEURS-TXT    PIC X(100) VALUE SPACES.
+       01  WS-FACTEUR-EDIT    PIC Z(8)9.
+       01  WS-N-EDIT          PIC Z(8)9.
+       01  WS-IDX-FACT        PIC 9(2) VALUE ZERO.
+       01  WS-FACTEURS-TRONQUE PIC X VALUE 'N'.
+           88  WS-FACTEURS-EST-TRONQUE VALUE 'O'.
+       01  WS-PTR-FACT        PIC 9(4) VALUE ZERO.
+       01  WS-PLUS-PETIT-FACTEUR PIC 9(9) VALUE ZERO.
+
+       01  WS-OPERATEUR-ID    PIC X(8) VALUE SPACES.
+       01  WS-DATE-JOUR       PIC 9(8) VALUE ZERO.
+       01  WS-HEURE-JOUR      PIC 9(8) VALUE ZERO.
+       01  WS-LIGNE-JOURNAL   PIC X(150) VALUE SPACES.
+       01  WS-VERDICT-TXT     PIC X(8) VALUE SPACES.
+       01  WS-STATUT-JOURNAL  PIC X(2) VALUE SPACES.
+       01  WS-STATUT-CANDIDAT PIC X(2) VALUE SPACES.
+       01  WS-STATUT-RESULTAT PIC X(2) VALUE SPACES.
+       01  WS-STATUT-INTERFACE PIC X(2) VALUE SPACES.
+       01  WS-STATUT-RAPPORT  PIC X(2) VALUE SPACES.
+
+       01  WS-STATUT-CKPT     PIC X(2) VALUE SPACES.
+       01  WS-NUM-ENREG       PIC 9(9) VALUE ZERO.
+       01  WS-CKPT-REPRISE    PIC 9(9) VALUE ZERO.
+       01  WS-INTERVALLE-CKPT PIC 9(4) VALUE 1.
+       01  WS-CKPT-RELKEY     PIC 9(4) VALUE 1.
+       01  WS-CKPT-EXISTE     PIC X VALUE 'N'.
+           88  WS-CKPT-ENREG-EXISTE VALUE 'O'.
+       01  WS-CKPT-ENREG.
+           05  WS-CKPT-NUM-ENREG      PIC 9(9).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  WS-CKPT-TOTAL-TESTE    PIC 9(9).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  WS-CKPT-TOTAL-PREMIER  PIC 9(9).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  WS-CKPT-TOTAL-COMPOSE  PIC 9(9).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  WS-CKPT-TOTAL-INVALIDE PIC 9(9).
+
+       01  WS-TOTAL-TESTE     PIC 9(9) VALUE ZERO.
+       01  WS-TOTAL-PREMIER   PIC 9(9) VALUE ZERO.
+       01  WS-TOTAL-COMPOSE   PIC 9(9) VALUE ZERO.
+       01  WS-TOTAL-INVALIDE  PIC 9(9) VALUE ZERO.
+       01  WS-NB-STATS        PIC 9(2) VALUE ZERO.
+       01  WS-STATS-TABLE.
+           05  WS-STAT-ENTREE OCCURS 30 TIMES.
+               10  WS-STAT-FACTEUR PIC 9(9).
+               10  WS-STAT-COMPTE  PIC 9(9).
+       01  WS-IDX-STAT        PIC 9(2) VALUE ZERO.
+       01  WS-STAT-TROUVE     PIC X VALUE 'N'.
+           88  WS-STAT-EST-TROUVE VALUE 'O'.
+       01  WS-STAT-AUTRES-COMPTE PIC 9(9) VALUE ZERO.
+       01  WS-LIGNE-RAPPORT   PIC X(100) VALUE SPACES.
+       01  WS-EDIT-COMPTEUR   PIC Z(8)9.
+       01  WS-PTR-RAPPORT     PIC 9(4) VALUE ZERO.
+
+       01  WS-STATUT-CACHE    PIC X(2) VALUE SPACES.
+       01  WS-CACHE-TROUVE    PIC X VALUE 'N'.
+           88  WS-CACHE-EST-TROUVE VALUE 'O'.
+
+       01  WS-INTERFACE-ENREG.
+           05  WS-IF-NUMERO       PIC 9(9).
+           05  FILLER             PIC X VALUE SPACE.
+           05  WS-IF-VERDICT      PIC X.
+           05  FILLER             PIC X VALUE SPACE.
+           05  WS-IF-FACTEURS     PIC X(100).
 
        PROCEDURE DIVISION.
 
-           PERFORM RECUEILLIR-NOMBRE.
-           PERFORM TRAITEMENT-PRINCIPAL.
-           PERFORM AFFICHAGE.
+           PERFORM DEMARRAGE.
+           IF WS-MODE-LOT
+               PERFORM TRAITEMENT-LOT
+           ELSE
+               PERFORM RECUEILLIR-NOMBRE
+               PERFORM TRAITEMENT-PRINCIPAL
+               PERFORM AFFICHAGE
+               DISPLAY WS-MESSAGE
+               PERFORM JOURNALISATION
+           END-IF.
+           PERFORM CLOTURE.
            STOP RUN.
 
+       DEMARRAGE.
+           DISPLAY 'Mode interactif ou fichier (I/F): '.
+           ACCEPT WS-MODE.
+           DISPLAY 'Identifiant operateur: '.
+           ACCEPT WS-OPERATEUR-ID.
+           OPEN EXTEND JOURNAL-FILE.
+           IF WS-STATUT-JOURNAL = '35'
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF.
+           OPEN I-O CACHE-FILE.
+           IF WS-STATUT-CACHE = '35'
+               OPEN OUTPUT CACHE-FILE
+               CLOSE CACHE-FILE
+               OPEN I-O CACHE-FILE
+           END-IF.
+
        RECUEILLIR-NOMBRE.
            DISPLAY 'Veuillez entrer un entier naturel: '.
            ACCEPT N.
 
+       TRAITEMENT-LOT.
+           PERFORM LIRE-CHECKPOINT.
+           OPEN INPUT CANDIDAT-FILE
+           IF WS-STATUT-CANDIDAT = '35'
+               DISPLAY 'Fichier de candidats introuvable - traitement '
+                   'annule.'
+               CLOSE CKPT-FILE
+           ELSE
+               PERFORM TRAITEMENT-LOT-CANDIDATS
+           END-IF.
+
+       TRAITEMENT-LOT-CANDIDATS.
+           IF WS-CKPT-REPRISE > 0
+               OPEN EXTEND RESULTAT-FILE
+               IF WS-STATUT-RESULTAT = '35'
+                   OPEN OUTPUT RESULTAT-FILE
+               END-IF
+               OPEN EXTEND INTERFACE-FILE
+               IF WS-STATUT-INTERFACE = '35'
+                   OPEN OUTPUT INTERFACE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESULTAT-FILE
+               OPEN OUTPUT INTERFACE-FILE
+           END-IF
+           MOVE ZERO TO WS-NUM-ENREG
+           PERFORM UNTIL WS-FIN-CANDIDATS
+               READ CANDIDAT-FILE
+                   AT END
+                       MOVE 'O' TO WS-FIN-FICHIER
+                   NOT AT END
+                       ADD 1 TO WS-NUM-ENREG
+                       IF WS-NUM-ENREG > WS-CKPT-REPRISE
+                           IF WS-STATUT-CANDIDAT = '00'
+                               AND FUNCTION TEST-NUMVAL(FD-CANDIDAT) = 0
+                               MOVE FUNCTION NUMVAL(FD-CANDIDAT) TO N
+                               PERFORM TRAITEMENT-PRINCIPAL
+                               PERFORM AFFICHAGE
+                               MOVE WS-MESSAGE TO FD-LIGNE-RESULTAT
+                               WRITE FD-LIGNE-RESULTAT
+                               PERFORM ECRIRE-INTERFACE
+                               PERFORM JOURNALISATION
+                               PERFORM MAJ-STATISTIQUES
+                           ELSE
+                               IF WS-STATUT-CANDIDAT NOT = '00'
+                                   DISPLAY 'Enreg. ' WS-NUM-ENREG
+                                       ' rejete - statut fichier '
+                                       WS-STATUT-CANDIDAT
+                                       ' - candidat ignore'
+                               ELSE
+                                   DISPLAY 'Enreg. ' WS-NUM-ENREG
+                                       ' rejete - contenu non'
+                                       ' numerique - candidat ignore'
+                               END-IF
+                           END-IF
+                       END-IF
+                       IF WS-NUM-ENREG > WS-CKPT-REPRISE
+                           AND FUNCTION MOD(WS-NUM-ENREG,
+                               WS-INTERVALLE-CKPT) = 0
+                           PERFORM ECRIRE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CANDIDAT-FILE
+           CLOSE RESULTAT-FILE
+           CLOSE INTERFACE-FILE
+           MOVE ZERO TO WS-NUM-ENREG
+           PERFORM ECRIRE-CHECKPOINT
+           CLOSE CKPT-FILE
+           PERFORM ECRIRE-RAPPORT.
+
+       ECRIRE-INTERFACE.
+           MOVE SPACES TO WS-INTERFACE-ENREG
+           MOVE N TO WS-IF-NUMERO
+           IF WS-N-EST-INVALIDE
+               MOVE 'I' TO WS-IF-VERDICT
+           ELSE
+               IF WS-EST-PREMIER
+                   MOVE 'P' TO WS-IF-VERDICT
+               ELSE
+                   MOVE 'C' TO WS-IF-VERDICT
+               END-IF
+           END-IF
+           IF WS-EST-COMPOSE AND NOT WS-N-EST-INVALIDE
+               MOVE WS-FACTEURS-TXT TO WS-IF-FACTEURS
+           ELSE
+               MOVE SPACES TO WS-IF-FACTEURS
+           END-IF
+           MOVE WS-INTERFACE-ENREG TO FD-LIGNE-INTERFACE
+           WRITE FD-LIGNE-INTERFACE.
+
+       LIRE-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-RELKEY.
+           MOVE 'N' TO WS-CKPT-EXISTE.
+           MOVE ZERO TO WS-CKPT-REPRISE.
+           OPEN I-O CKPT-FILE.
+           IF WS-STATUT-CKPT = '35'
+               OPEN OUTPUT CKPT-FILE
+               CLOSE CKPT-FILE
+               OPEN I-O CKPT-FILE
+           END-IF.
+           READ CKPT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'O' TO WS-CKPT-EXISTE
+                   MOVE FD-LIGNE-CKPT TO WS-CKPT-ENREG
+                   MOVE WS-CKPT-NUM-ENREG TO WS-CKPT-REPRISE
+                   IF WS-CKPT-NUM-ENREG > 0
+                       MOVE WS-CKPT-TOTAL-TESTE TO WS-TOTAL-TESTE
+                       MOVE WS-CKPT-TOTAL-PREMIER
+                           TO WS-TOTAL-PREMIER
+                       MOVE WS-CKPT-TOTAL-COMPOSE
+                           TO WS-TOTAL-COMPOSE
+                       MOVE WS-CKPT-TOTAL-INVALIDE
+                           TO WS-TOTAL-INVALIDE
+                   END-IF
+           END-READ.
+
+       ECRIRE-CHECKPOINT.
+           MOVE WS-NUM-ENREG TO WS-CKPT-NUM-ENREG
+           MOVE WS-TOTAL-TESTE TO WS-CKPT-TOTAL-TESTE
+           MOVE WS-TOTAL-PREMIER TO WS-CKPT-TOTAL-PREMIER
+           MOVE WS-TOTAL-COMPOSE TO WS-CKPT-TOTAL-COMPOSE
+           MOVE WS-TOTAL-INVALIDE TO WS-CKPT-TOTAL-INVALIDE
+           MOVE WS-CKPT-ENREG TO FD-LIGNE-CKPT
+           IF WS-CKPT-ENREG-EXISTE
+               REWRITE FD-LIGNE-CKPT
+           ELSE
+               WRITE FD-LIGNE-CKPT
+               MOVE 'O' TO WS-CKPT-EXISTE
+           END-IF.
+
        TRAITEMENT-PRINCIPAL.
-           MOVE 2 TO ENT. 
-           PERFORM UNTIL ENT >=  N
-               DIVIDE N BY ENT GIVING RESULTAT REMAINDER RESTE
-                   IF RESTE = 0 THEN
-                   DISPLAY 'Ce n''est pas un nombre premier'
-                   STOP RUN
+           MOVE SPACES TO WS-FACTEURS-TXT.
+           MOVE ZERO TO WS-PLUS-PETIT-FACTEUR.
+           MOVE 'N' TO WS-N-INVALIDE.
+           IF N < 2
+               MOVE 'O' TO WS-N-INVALIDE
+               MOVE 'N' TO WS-PREMIER-FLAG
+           ELSE
+               PERFORM CONSULTER-CACHE
+               IF NOT WS-CACHE-EST-TROUVE
+                   MOVE 2 TO ENT
+                   MOVE 'O' TO WS-PREMIER-FLAG
+                   PERFORM UNTIL ENT * ENT > N OR WS-EST-COMPOSE
+                       DIVIDE N BY ENT GIVING RESULTAT REMAINDER RESTE
+                           IF RESTE = 0 THEN
+                               MOVE 'N' TO WS-PREMIER-FLAG
+                           END-IF
+                        ADD 1 TO ENT
+                   END-PERFORM
+                   IF WS-EST-COMPOSE
+                       PERFORM DECOMPOSITION-FACTEURS
                    END-IF
-                ADD 1 TO ENT
+                   PERFORM ENREGISTRER-CACHE
+               END-IF
+           END-IF.
+
+       CONSULTER-CACHE.
+           MOVE 'N' TO WS-CACHE-TROUVE.
+           MOVE N TO FD-CACHE-NUMERO.
+           READ CACHE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'O' TO WS-CACHE-TROUVE
+                   MOVE FD-CACHE-VERDICT TO WS-PREMIER-FLAG
+                   MOVE FD-CACHE-FACTEURS TO WS-FACTEURS-TXT
+                   MOVE FD-CACHE-FACT-MIN TO WS-PLUS-PETIT-FACTEUR
+           END-READ.
+
+       ENREGISTRER-CACHE.
+           MOVE N TO FD-CACHE-NUMERO.
+           MOVE WS-PREMIER-FLAG TO FD-CACHE-VERDICT.
+           MOVE WS-PLUS-PETIT-FACTEUR TO FD-CACHE-FACT-MIN.
+           MOVE WS-FACTEURS-TXT TO FD-CACHE-FACTEURS.
+           WRITE FD-LIGNE-CACHE
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       DECOMPOSITION-FACTEURS.
+           MOVE N TO WS-N-RESTANT.
+           MOVE ZERO TO WS-NB-FACTEURS.
+           MOVE 2 TO WS-FACTEUR-CAND.
+           PERFORM UNTIL WS-FACTEUR-CAND * WS-FACTEUR-CAND
+                   > WS-N-RESTANT
+               DIVIDE WS-N-RESTANT BY WS-FACTEUR-CAND
+                   GIVING WS-QUOTIENT-FACT REMAINDER WS-RESTE-FACT
+               PERFORM UNTIL WS-RESTE-FACT NOT = 0
+                   ADD 1 TO WS-NB-FACTEURS
+                   MOVE WS-FACTEUR-CAND TO WS-FACTEUR(WS-NB-FACTEURS)
+                   MOVE WS-QUOTIENT-FACT TO WS-N-RESTANT
+                   DIVIDE WS-N-RESTANT BY WS-FACTEUR-CAND
+                       GIVING WS-QUOTIENT-FACT
+                       REMAINDER WS-RESTE-FACT
+               END-PERFORM
+               ADD 1 TO WS-FACTEUR-CAND
            END-PERFORM.
-       
+           IF WS-N-RESTANT > 1
+               ADD 1 TO WS-NB-FACTEURS
+               MOVE WS-N-RESTANT TO WS-FACTEUR(WS-NB-FACTEURS)
+           END-IF.
+           MOVE WS-FACTEUR(1) TO WS-PLUS-PETIT-FACTEUR.
+           MOVE SPACES TO WS-FACTEURS-TXT.
+           MOVE 1 TO WS-PTR-FACT.
+           MOVE 'N' TO WS-FACTEURS-TRONQUE.
+           PERFORM VARYING WS-IDX-FACT FROM 1 BY 1
+                   UNTIL WS-IDX-FACT > WS-NB-FACTEURS
+                      OR WS-FACTEURS-EST-TRONQUE
+               IF WS-IDX-FACT > 1
+                   STRING ' x ' DELIMITED BY SIZE
+                       INTO WS-FACTEURS-TXT WITH POINTER WS-PTR-FACT
+                       ON OVERFLOW
+                           MOVE 'O' TO WS-FACTEURS-TRONQUE
+                   END-STRING
+               END-IF
+               IF NOT WS-FACTEURS-EST-TRONQUE
+                   MOVE WS-FACTEUR(WS-IDX-FACT) TO WS-FACTEUR-EDIT
+                   STRING FUNCTION TRIM(WS-FACTEUR-EDIT)
+                       DELIMITED BY SIZE
+                       INTO WS-FACTEURS-TXT WITH POINTER WS-PTR-FACT
+                       ON OVERFLOW
+                           MOVE 'O' TO WS-FACTEURS-TRONQUE
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           IF WS-FACTEURS-EST-TRONQUE
+               MOVE '...' TO WS-FACTEURS-TXT(98:3)
+           END-IF.
+
        AFFICHAGE.
-           IF N = ENT THEN
-               DISPLAY 'C''est un nombre premier !'
+           MOVE SPACES TO WS-MESSAGE.
+           MOVE N TO WS-N-EDIT.
+           IF N < 2
+               STRING FUNCTION TRIM(WS-N-EDIT) DELIMITED BY SIZE
+                   ' : Ce n''est pas un nombre premier (doit etre >= 2)'
+                   DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+           ELSE
+               IF WS-EST-PREMIER
+                   STRING FUNCTION TRIM(WS-N-EDIT) DELIMITED BY SIZE
+                       ' : C''est un nombre premier !'
+                       DELIMITED BY SIZE
+                       INTO WS-MESSAGE
+               ELSE
+                   STRING FUNCTION TRIM(WS-N-EDIT) DELIMITED BY SIZE
+                       ' : Ce n''est pas un nombre premier'
+                       DELIMITED BY SIZE
+                       ' - Facteurs: ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-FACTEURS-TXT) DELIMITED BY SIZE
+                       INTO WS-MESSAGE
+               END-IF
            END-IF.
-               
\ No newline at end of file
+
+       JOURNALISATION.
+           IF WS-N-EST-INVALIDE
+               MOVE 'INVALIDE' TO WS-VERDICT-TXT
+           ELSE
+               IF WS-EST-PREMIER
+                   MOVE 'PREMIER' TO WS-VERDICT-TXT
+               ELSE
+                   MOVE 'COMPOSE' TO WS-VERDICT-TXT
+               END-IF
+           END-IF.
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           ACCEPT WS-HEURE-JOUR FROM TIME.
+           MOVE SPACES TO WS-LIGNE-JOURNAL.
+           MOVE N TO WS-N-EDIT.
+           STRING WS-DATE-JOUR DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-HEURE-JOUR DELIMITED BY SIZE
+               ' OPERATEUR=' DELIMITED BY SIZE
+               WS-OPERATEUR-ID DELIMITED BY SIZE
+               ' NOMBRE=' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-N-EDIT) DELIMITED BY SIZE
+               ' VERDICT=' DELIMITED BY SIZE
+               WS-VERDICT-TXT DELIMITED BY SIZE
+               INTO WS-LIGNE-JOURNAL
+           END-STRING.
+           MOVE WS-LIGNE-JOURNAL TO FD-LIGNE-JOURNAL.
+           WRITE FD-LIGNE-JOURNAL.
+
+       MAJ-STATISTIQUES.
+           ADD 1 TO WS-TOTAL-TESTE.
+           IF WS-N-EST-INVALIDE
+               ADD 1 TO WS-TOTAL-INVALIDE
+           ELSE
+               IF WS-EST-PREMIER
+                   ADD 1 TO WS-TOTAL-PREMIER
+               ELSE
+                   ADD 1 TO WS-TOTAL-COMPOSE
+                   IF N > 1
+                       PERFORM MAJ-STAT-FACTEUR
+                   END-IF
+               END-IF
+           END-IF.
+
+       MAJ-STAT-FACTEUR.
+           MOVE 'N' TO WS-STAT-TROUVE.
+           PERFORM VARYING WS-IDX-STAT FROM 1 BY 1
+                   UNTIL WS-IDX-STAT > WS-NB-STATS
+               IF WS-STAT-FACTEUR(WS-IDX-STAT) = WS-PLUS-PETIT-FACTEUR
+                   ADD 1 TO WS-STAT-COMPTE(WS-IDX-STAT)
+                   MOVE 'O' TO WS-STAT-TROUVE
+               END-IF
+           END-PERFORM.
+           IF NOT WS-STAT-EST-TROUVE
+               IF WS-NB-STATS < 30
+                   ADD 1 TO WS-NB-STATS
+                   MOVE WS-PLUS-PETIT-FACTEUR
+                       TO WS-STAT-FACTEUR(WS-NB-STATS)
+                   MOVE 1 TO WS-STAT-COMPTE(WS-NB-STATS)
+               ELSE
+                   ADD 1 TO WS-STAT-AUTRES-COMPTE
+               END-IF
+           END-IF.
+
+       ECRIRE-RAPPORT.
+           OPEN OUTPUT RAPPORT-FILE.
+           IF WS-STATUT-RAPPORT NOT = '00'
+               DISPLAY 'Impossible de creer le fichier de rapport - '
+                   'statut ' WS-STATUT-RAPPORT ' - rapport non genere'
+           ELSE
+               PERFORM ECRIRE-RAPPORT-CONTENU
+               CLOSE RAPPORT-FILE
+           END-IF.
+
+       ECRIRE-RAPPORT-CONTENU.
+           MOVE 'Rapport de synthese - screening de nombres premiers'
+               TO FD-LIGNE-RAPPORT.
+           WRITE FD-LIGNE-RAPPORT.
+           MOVE WS-TOTAL-TESTE TO WS-EDIT-COMPTEUR.
+           STRING 'Nombres testes: ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDIT-COMPTEUR) DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT.
+           MOVE WS-LIGNE-RAPPORT TO FD-LIGNE-RAPPORT.
+           WRITE FD-LIGNE-RAPPORT.
+           MOVE SPACES TO WS-LIGNE-RAPPORT.
+           MOVE WS-TOTAL-PREMIER TO WS-EDIT-COMPTEUR.
+           STRING 'Nombres premiers: ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDIT-COMPTEUR) DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT.
+           MOVE WS-LIGNE-RAPPORT TO FD-LIGNE-RAPPORT.
+           WRITE FD-LIGNE-RAPPORT.
+           MOVE SPACES TO WS-LIGNE-RAPPORT.
+           MOVE WS-TOTAL-COMPOSE TO WS-EDIT-COMPTEUR.
+           STRING 'Nombres composes: ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDIT-COMPTEUR) DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT.
+           MOVE WS-LIGNE-RAPPORT TO FD-LIGNE-RAPPORT.
+           WRITE FD-LIGNE-RAPPORT.
+           MOVE SPACES TO WS-LIGNE-RAPPORT.
+           MOVE WS-TOTAL-INVALIDE TO WS-EDIT-COMPTEUR.
+           STRING 'Nombres invalides (N < 2): ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDIT-COMPTEUR) DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT.
+           MOVE WS-LIGNE-RAPPORT TO FD-LIGNE-RAPPORT.
+           WRITE FD-LIGNE-RAPPORT.
+           MOVE 'Repartition des composes par plus petit facteur:'
+               TO FD-LIGNE-RAPPORT.
+           WRITE FD-LIGNE-RAPPORT.
+           IF WS-CKPT-REPRISE > 0
+               MOVE '  (reprise sur checkpoint : repartition ci-dessous'
+                   TO FD-LIGNE-RAPPORT
+               WRITE FD-LIGNE-RAPPORT
+               MOVE '   limitee aux enregistrements traites depuis la'
+                   TO FD-LIGNE-RAPPORT
+               WRITE FD-LIGNE-RAPPORT
+               MOVE '   reprise ; les totaux ci-dessus restent exacts)'
+                   TO FD-LIGNE-RAPPORT
+               WRITE FD-LIGNE-RAPPORT
+           END-IF.
+           PERFORM VARYING WS-IDX-STAT FROM 1 BY 1
+                   UNTIL WS-IDX-STAT > WS-NB-STATS
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               MOVE 1 TO WS-PTR-RAPPORT
+               MOVE WS-STAT-FACTEUR(WS-IDX-STAT) TO WS-EDIT-COMPTEUR
+               STRING '  Facteur ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDIT-COMPTEUR) DELIMITED BY SIZE
+                   ': ' DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT WITH POINTER WS-PTR-RAPPORT
+               END-STRING
+               MOVE WS-STAT-COMPTE(WS-IDX-STAT) TO WS-EDIT-COMPTEUR
+               STRING FUNCTION TRIM(WS-EDIT-COMPTEUR) DELIMITED BY SIZE
+                   ' occurrence(s)' DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT WITH POINTER WS-PTR-RAPPORT
+               END-STRING
+               MOVE WS-LIGNE-RAPPORT TO FD-LIGNE-RAPPORT
+               WRITE FD-LIGNE-RAPPORT
+           END-PERFORM.
+           IF WS-STAT-AUTRES-COMPTE > 0
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               MOVE 1 TO WS-PTR-RAPPORT
+               MOVE WS-STAT-AUTRES-COMPTE TO WS-EDIT-COMPTEUR
+               STRING '  Autres plus petits facteurs (au-dela de 30 '
+                   'valeurs distinctes): ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDIT-COMPTEUR) DELIMITED BY SIZE
+                   ' occurrence(s)' DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT WITH POINTER WS-PTR-RAPPORT
+               END-STRING
+               MOVE WS-LIGNE-RAPPORT TO FD-LIGNE-RAPPORT
+               WRITE FD-LIGNE-RAPPORT
+           END-IF.
+
+       CLOTURE.
+           CLOSE JOURNAL-FILE.
+           CLOSE CACHE-FILE.
